@@ -1,48 +1,892 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SIMPLE-PAYROLL.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 EMPLOYEE-NAME       PIC A(30).
-       01 HOURS-WORKED-TEXT   PIC X(5).
-       01 HOURLY-WAGE-TEXT    PIC X(5).
-
-       * Correct numeric formatting
-       01 HOURS-WORKED        PIC 999V99.
-       01 HOURLY-WAGE         PIC 999V99.
-       01 GROSS-PAY           PIC 99999V99.
-
-       * Ensure correct formatted dollar output
-       01 FORMATTED-GROSS-PAY PIC $$$$9.99.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Enter Employee Name: " WITH NO ADVANCING.
-           DISPLAY SPACE.
-           ACCEPT EMPLOYEE-NAME.
-
-           DISPLAY "Enter Hours Worked: " WITH NO ADVANCING.
-           DISPLAY SPACE.
-           ACCEPT HOURS-WORKED-TEXT.
-           MOVE FUNCTION NUMVAL(HOURS-WORKED-TEXT) TO HOURS-WORKED.
-
-           DISPLAY "Enter Hourly Wage: " WITH NO ADVANCING.
-           DISPLAY SPACE.
-           ACCEPT HOURLY-WAGE-TEXT.
-           MOVE FUNCTION NUMVAL(HOURLY-WAGE-TEXT) TO HOURLY-WAGE.
-
-           COMPUTE GROSS-PAY = HOURS-WORKED * HOURLY-WAGE.
-           MOVE GROSS-PAY TO FORMATTED-GROSS-PAY.
-
-           DISPLAY "=================================".
-           DISPLAY "          PAYROLL SUMMARY ".
-           DISPLAY "=================================".
-           DISPLAY "Employee Name: " EMPLOYEE-NAME.
-           DISPLAY "Hours Worked:  " HOURS-WORKED.
-           DISPLAY "Hourly Wage:   $" HOURLY-WAGE.
-           DISPLAY "Gross Pay:     $" FORMATTED-GROSS-PAY.
-           DISPLAY "=================================".
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SIMPLE-PAYROLL.
+000030 AUTHOR. D-MERCER.
+000040 INSTALLATION. SHOP-FLOOR-PAYROLL.
+000050 DATE-WRITTEN. 01/05/2019.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 01/05/2019 DM    ORIGINAL PROGRAM - GROSS PAY FOR ONE EMPLOYEE.
+000120* 03/11/2020 DM    ADDED OVERTIME PAY AT 1.5X OVER 40 HOURS.
+000130* 07/22/2020 DM    ADDED FEDERAL/STATE TAX AND BENEFITS
+000140*                  WITHHOLDING - PROGRAM NOW SHOWS NET PAY.
+000150* 11/02/2020 DM    ADDED BATCH MODE - READS EMPLOYEE-TIMECARD-
+000160*                  FILE AND LOOPS ONE PAYROLL SUMMARY PER
+000170*                  EMPLOYEE INSTEAD OF ONE RUN PER PERSON.
+000180* 02/18/2021 DM    ADDED EMPLOYEE-MASTER LOOKUP BY EMPLOYEE ID -
+000190*                  NAME AND WAGE NO LONGER RETYPED EACH RUN.
+000200* 06/09/2021 DM    ADDED TEST-NUMVAL EDITING WITH RE-PROMPT ON
+000210*                  HOURS WORKED AND SALES ENTRY.
+000220* 09/14/2021 DM    ADDED PAYSTUB-RPT PRINTABLE OUTPUT FILE.
+000230* 01/20/2022 DM    ADDED PAYROLL REGISTER TOTALS FOR BATCH RUNS.
+000240* 05/03/2022 DM    ADDED YTD-FILE AND RUN AUDIT LOG.
+000250* 10/11/2022 DM    ADDED CHECKPOINT/RESTART SUPPORT FOR BATCH
+000260*                  RUNS AGAINST THE TIMECARD FILE.
+000270* 04/06/2023 DM    ADDED SALARIED AND COMMISSION EMPLOYEE TYPES
+000280*                  AND WIDENED THE GROSS PAY DISPLAY PICTURE.
+000290*================================================================
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. GENERIC-PC.
+000330 OBJECT-COMPUTER. GENERIC-PC.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT EMPLOYEE-TIMECARD-FILE ASSIGN TO "TIMECARD"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-TIMECARD-STATUS.
+000390
+000400     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS EM-EMPLOYEE-ID
+000440         FILE STATUS IS WS-MASTER-STATUS.
+000450
+000460     SELECT PAYSTUB-RPT ASSIGN TO "PAYSTUB"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-PAYSTUB-STATUS.
+000490
+000500     SELECT YTD-FILE ASSIGN TO "YTDMAST"
+000510         ORGANIZATION IS INDEXED
+000520         ACCESS MODE IS DYNAMIC
+000530         RECORD KEY IS YT-EMPLOYEE-ID
+000540         FILE STATUS IS WS-YTD-STATUS.
+000550
+000560     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-AUDIT-STATUS.
+000590
+000600     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000630
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660*----------------------------------------------------------------
+000670* ONE TIMECARD PER EMPLOYEE PER BATCH RUN - HOURS OR SALES.  THE
+000680* NAME, WAGE AND TYPE COME FROM EMPLOYEE-MASTER BY EMPLOYEE ID.
+000690*----------------------------------------------------------------
+000700 FD  EMPLOYEE-TIMECARD-FILE
+000710     RECORDING MODE IS F.
+000720 01  TIMECARD-RECORD.
+000730     05  TC-EMPLOYEE-ID          PIC X(05).
+000740     05  TC-HOURS-WORKED-TEXT    PIC X(06).
+000750     05  TC-SALES-AMOUNT-TEXT    PIC X(10).
+000760     05  FILLER                  PIC X(29).
+000770
+000780*----------------------------------------------------------------
+000790* EMPLOYEE MASTER - ONE PERMANENT RECORD PER EMPLOYEE.
+000800*----------------------------------------------------------------
+000810 FD  EMPLOYEE-MASTER
+000820     RECORDING MODE IS F.
+000830 01  EMPLOYEE-MASTER-RECORD.
+000840     05  EM-EMPLOYEE-ID          PIC X(05).
+000850     05  EM-EMPLOYEE-NAME        PIC A(30).
+000860     05  EM-EMPLOYEE-TYPE        PIC X(01).
+000870         88  EM-TYPE-HOURLY          VALUE "H".
+000880         88  EM-TYPE-SALARIED        VALUE "S".
+000890         88  EM-TYPE-COMMISSION      VALUE "C".
+000900     05  EM-HOURLY-WAGE          PIC 9(03)V99.
+000910     05  EM-SALARY-AMOUNT        PIC 9(07)V99.
+000920     05  EM-COMMISSION-RATE      PIC V9(04).
+000930     05  EM-FEDERAL-TAX-RATE     PIC V9(04).
+000940     05  EM-STATE-TAX-RATE       PIC V9(04).
+000950     05  EM-BENEFITS-AMOUNT      PIC 9(05)V99.
+000960     05  FILLER                  PIC X(10).
+000970
+000980*----------------------------------------------------------------
+000990* PRINTABLE PAY STUB - ONE STUB PER EMPLOYEE PER RUN.
+001000*----------------------------------------------------------------
+001010 FD  PAYSTUB-RPT
+001020     RECORDING MODE IS F.
+001030 01  PAYSTUB-LINE                PIC X(80).
+001040
+001050*----------------------------------------------------------------
+001060* YEAR-TO-DATE GROSS PAY, ONE RECORD PER EMPLOYEE.
+001070*----------------------------------------------------------------
+001080 FD  YTD-FILE
+001090     RECORDING MODE IS F.
+001100 01  YTD-RECORD.
+001110     05  YT-EMPLOYEE-ID          PIC X(05).
+001120     05  YT-YTD-GROSS-PAY        PIC 9(09)V99.
+001130
+001140*----------------------------------------------------------------
+001150* RUN AUDIT LOG - ONE LINE PER EMPLOYEE PER RUN.
+001160*----------------------------------------------------------------
+001170 FD  AUDIT-LOG-FILE
+001180     RECORDING MODE IS F.
+001190 01  AUDIT-LOG-LINE               PIC X(80).
+001200
+001210*----------------------------------------------------------------
+001220* BATCH RESTART CHECKPOINT - LAST EMPLOYEE ID FULLY PROCESSED.
+001230*----------------------------------------------------------------
+001240 FD  CHECKPOINT-FILE
+001250     RECORDING MODE IS F.
+001260 01  CHECKPOINT-LINE.
+001270     05  CP-LAST-EMPLOYEE-ID     PIC X(05).
+001280     05  CP-TOTAL-HEADCOUNT      PIC 9(05).
+001290     05  CP-TOTAL-HOURS          PIC 9(07)V99.
+001300     05  CP-TOTAL-GROSS-PAY      PIC 9(09)V99.
+001310     05  CP-FILLER               PIC X(50).
+001320
+001330 WORKING-STORAGE SECTION.
+001340*----------------------------------------------------------------
+001350* RUN CONTROL SWITCHES AND FILE STATUS FIELDS.
+001360*----------------------------------------------------------------
+001370 01  WS-RUN-MODE                 PIC X(01).
+001380     88  WS-INTERACTIVE-MODE          VALUE "I".
+001390     88  WS-BATCH-MODE                VALUE "B".
+001400
+001410 01  WS-TIMECARD-STATUS          PIC X(02).
+001420     88  WS-TIMECARD-OK               VALUE "00".
+001430     88  WS-TIMECARD-EOF               VALUE "10".
+001440
+001450 01  WS-MASTER-STATUS            PIC X(02).
+001460     88  WS-MASTER-OK                  VALUE "00".
+001470
+001480 01  WS-PAYSTUB-STATUS           PIC X(02).
+001490 01  WS-YTD-STATUS               PIC X(02).
+001500     88  WS-YTD-OK                     VALUE "00".
+001510     88  WS-YTD-NOT-FOUND              VALUE "35".
+001520 01  WS-AUDIT-STATUS             PIC X(02).
+001530 01  WS-CHECKPOINT-STATUS        PIC X(02).
+001540     88  WS-CHECKPOINT-OK              VALUE "00".
+001550
+001560 01  WS-EOF-SWITCH                PIC X(01)  VALUE "N".
+001570     88  WS-END-OF-TIMECARDS           VALUE "Y".
+001580
+001590 01  WS-FOUND-SWITCH              PIC X(01)  VALUE "N".
+001600     88  WS-EMPLOYEE-FOUND             VALUE "Y".
+001610
+001620 01  WS-VALID-SWITCH              PIC X(01)  VALUE "N".
+001630     88  WS-ENTRY-IS-VALID             VALUE "Y".
+001640
+001650 01  WS-RESUME-SWITCH             PIC X(01)  VALUE "N".
+001660     88  WS-RESUME-BATCH-RUN           VALUE "Y".
+001670
+001680 01  WS-SKIPPING-SWITCH           PIC X(01)  VALUE "N".
+001690     88  WS-STILL-SKIPPING             VALUE "Y".
+001700
+001710*----------------------------------------------------------------
+001720* OPERATOR AND RUN-DATE INFORMATION FOR THE AUDIT LOG.
+001730*----------------------------------------------------------------
+001740 01  WS-RUN-BY                    PIC X(10)  VALUE SPACES.
+001750 01  WS-CURRENT-DATE.
+001760     05  WS-CURRENT-YEAR           PIC 9(04).
+001770     05  WS-CURRENT-MONTH          PIC 9(02).
+001780     05  WS-CURRENT-DAY            PIC 9(02).
+001790 01  WS-CURRENT-DATE-DISPLAY       PIC 9(08).
+001800
+001810*----------------------------------------------------------------
+001820* EMPLOYEE WORK FIELDS - REFRESHED FOR EACH EMPLOYEE PROCESSED.
+001830*----------------------------------------------------------------
+001840 01  WS-EMPLOYEE-ID               PIC X(05).
+001850 01  EMPLOYEE-NAME                PIC A(30).
+001860 01  WS-EMPLOYEE-TYPE             PIC X(01).
+001870     88  WS-TYPE-HOURLY                VALUE "H".
+001880     88  WS-TYPE-SALARIED              VALUE "S".
+001890     88  WS-TYPE-COMMISSION            VALUE "C".
+001900
+001910 01  HOURS-WORKED-TEXT            PIC X(06).
+001920 01  WS-FORMATTED-HOURS-WORKED    PIC ZZ9.99.
+001930 01  WS-SALES-AMOUNT-TEXT         PIC X(10).
+001940
+001950 01  HOURS-WORKED                 PIC 9(03)V99.
+001960 01  HOURLY-WAGE                  PIC 9(03)V99.
+001970 01  WS-FORMATTED-HOURLY-WAGE     PIC $$$9.99.
+001980 01  WS-REGULAR-HOURS             PIC 9(03)V99.
+001990 01  WS-OVERTIME-HOURS            PIC 9(03)V99.
+002000 01  WS-REGULAR-PAY               PIC 9(06)V99.
+002010 01  WS-OVERTIME-PAY              PIC 9(06)V99.
+002020 01  WS-SALES-AMOUNT              PIC 9(07)V99.
+002030 01  WS-FORMATTED-SALES-AMOUNT    PIC $$$,$$$,$$9.99.
+002040 01  WS-COMMISSION-RATE           PIC V9(04).
+002050 01  WS-SALARY-AMOUNT             PIC 9(07)V99.
+002060
+002070 01  GROSS-PAY                    PIC 9(07)V99.
+002080
+002090 01  WS-FEDERAL-TAX-RATE          PIC V9(04).
+002100 01  WS-STATE-TAX-RATE            PIC V9(04).
+002110 01  WS-BENEFITS-AMOUNT           PIC 9(05)V99.
+002120 01  WS-FEDERAL-TAX-AMOUNT        PIC 9(07)V99.
+002130 01  WS-STATE-TAX-AMOUNT          PIC 9(07)V99.
+002140 01  WS-TOTAL-DEDUCTIONS          PIC 9(07)V99.
+002150 01  NET-PAY                      PIC 9(07)V99.
+002160
+002170* FLOATING-DOLLAR EDIT PICTURES - WIDE ENOUGH FOR A COMMISSION
+002180* CHECK OF $999,999.99 SO A HIGH EARNER NO LONGER TRUNCATES.
+002190 01  FORMATTED-GROSS-PAY          PIC $$$,$$$,$$9.99.
+002200 01  WS-FORMATTED-REGULAR-PAY     PIC $$$,$$9.99.
+002210 01  WS-FORMATTED-OVERTIME-PAY    PIC $$$,$$9.99.
+002220 01  WS-FORMATTED-NET-PAY         PIC $$$,$$$,$$9.99.
+002230 01  WS-FORMATTED-FED-TAX         PIC $$$,$$$,$$9.99.
+002240 01  WS-FORMATTED-STATE-TAX       PIC $$$,$$$,$$9.99.
+002250 01  WS-FORMATTED-BENEFITS        PIC $$$,$$9.99.
+002260 01  WS-FORMATTED-YTD-GROSS       PIC $$$,$$$,$$$9.99.
+002270
+002280*----------------------------------------------------------------
+002290* BATCH RUN ACCUMULATORS - PAYROLL REGISTER TOTALS.
+002300*----------------------------------------------------------------
+002310 01  WS-TOTAL-HEADCOUNT           PIC 9(05)  VALUE ZERO.
+002320 01  WS-TOTAL-HOURS               PIC 9(07)V99 VALUE ZERO.
+002330 01  WS-TOTAL-GROSS-PAY           PIC 9(09)V99 VALUE ZERO.
+002340 01  WS-FORMATTED-TOTAL-HOURS     PIC $$$,$$$,$$9.99.
+002350 01  WS-FORMATTED-TOTAL-GROSS     PIC $$$,$$$,$$$9.99.
+002360
+002370*----------------------------------------------------------------
+002380* MISCELLANEOUS EDIT AND DISPLAY WORK FIELDS.
+002390*----------------------------------------------------------------
+002400 01  WS-NUMERIC-EDIT-RESULT       PIC S9(04) COMP.
+002410 01  WS-YTD-GROSS-PAY             PIC 9(09)V99.
+002420 01  WS-DASH-LINE                 PIC X(50) VALUE ALL "-".
+002430
+002440 PROCEDURE DIVISION.
+002450*================================================================
+002460* 0000-MAINLINE - PROGRAM ENTRY AND EXIT.
+002470*================================================================
+002480 0000-MAINLINE.
+002490     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002500     PERFORM 2000-SELECT-RUN-MODE THRU 2000-EXIT.
+002510
+002520     IF WS-INTERACTIVE-MODE
+002530         PERFORM 3000-INTERACTIVE-RUN THRU 3000-EXIT
+002540     ELSE
+002550         PERFORM 4000-BATCH-RUN THRU 4000-EXIT
+002560     END-IF.
+002570
+002580     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002590     STOP RUN.
+002600
+002610*================================================================
+002620* 1000-INITIALIZE - OPEN COMMON FILES AND CAPTURE RUN INFO.
+002630*================================================================
+002640 1000-INITIALIZE.
+002650     ACCEPT WS-CURRENT-DATE-DISPLAY FROM DATE YYYYMMDD.
+002660     MOVE WS-CURRENT-DATE-DISPLAY TO WS-CURRENT-DATE.
+002670
+002680     DISPLAY SPACE.
+002690     DISPLAY "Enter Your Operator ID (for the audit log): "
+002700         WITH NO ADVANCING.
+002710     ACCEPT WS-RUN-BY.
+002720
+002730* THIS PROGRAM ONLY READS EMPLOYEE-MASTER - IT IS MAINTAINED BY A
+002740* SEPARATE HR SETUP JOB, NOT BY SIMPLE-PAYROLL.  WITHOUT IT NO
+002750* EMPLOYEE CAN BE LOOKED UP, SO A FAILED OPEN STOPS THE RUN HERE
+002760* INSTEAD OF LETTING EVERY SUBSEQUENT READ ABEND.
+002770     OPEN INPUT EMPLOYEE-MASTER.
+002780     IF NOT WS-MASTER-OK
+002790         DISPLAY "WARNING - EMPLOYEE-MASTER COULD NOT BE OPENED."
+002800         DISPLAY "PAYROLL RUN CANNOT CONTINUE WITHOUT "
+002810             "EMPLOYEE-MASTER."
+002820         STOP RUN
+002830     END-IF.
+002840
+002850* IF YTD-FILE HAS NEVER BEEN CREATED (A BRAND-NEW INSTALL), OPEN
+002860* I-O FAILS WITH STATUS 35 - CREATE AN EMPTY ONE AND REOPEN I-O,
+002870* THE SAME WAY 1000-INITIALIZE FALLS BACK TO OPEN OUTPUT FOR A
+002880* MISSING AUDIT-LOG-FILE BELOW.
+002890     OPEN I-O YTD-FILE.
+002900     IF WS-YTD-NOT-FOUND
+002910         OPEN OUTPUT YTD-FILE
+002920         CLOSE YTD-FILE
+002930         OPEN I-O YTD-FILE
+002940     END-IF.
+002950     IF NOT WS-YTD-OK
+002960         DISPLAY "WARNING - YTD-FILE COULD NOT BE OPENED."
+002970     END-IF.
+002980
+002990     OPEN EXTEND AUDIT-LOG-FILE.
+003000     IF WS-AUDIT-STATUS NOT = "00"
+003010         OPEN OUTPUT AUDIT-LOG-FILE
+003020     END-IF.
+003030
+003040     OPEN OUTPUT PAYSTUB-RPT.
+003050 1000-EXIT.
+003060     EXIT.
+003070
+003080*================================================================
+003090* 2000-SELECT-RUN-MODE - INTERACTIVE (ONE EMPLOYEE) OR BATCH
+003100* (ONE TIMECARD FILE FULL OF EMPLOYEES).
+003110*================================================================
+003120 2000-SELECT-RUN-MODE.
+003130     MOVE "N" TO WS-VALID-SWITCH.
+003140     PERFORM 2100-PROMPT-FOR-MODE
+003150         UNTIL WS-ENTRY-IS-VALID.
+003160 2000-EXIT.
+003170     EXIT.
+003180
+003190 2100-PROMPT-FOR-MODE.
+003200     DISPLAY SPACE.
+003210     DISPLAY "Enter Run Mode - (I)nteractive or (B)atch: "
+003220         WITH NO ADVANCING.
+003230     ACCEPT WS-RUN-MODE.
+003240     MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE.
+003250     IF WS-INTERACTIVE-MODE OR WS-BATCH-MODE
+003260         MOVE "Y" TO WS-VALID-SWITCH
+003270     ELSE
+003280         DISPLAY "Please enter I or B."
+003290     END-IF.
+003300
+003310*================================================================
+003320* 3000-INTERACTIVE-RUN - ONE EMPLOYEE, TYPED IN AT THE TERMINAL.
+003330*================================================================
+003340 3000-INTERACTIVE-RUN.
+003350     PERFORM 3100-GET-EMPLOYEE-ID THRU 3100-EXIT.
+003360     PERFORM 3200-LOOKUP-EMPLOYEE THRU 3200-EXIT.
+003370     PERFORM 3300-GET-HOURS-WORKED THRU 3300-EXIT.
+003380     PERFORM 5000-CALCULATE-PAY THRU 5000-EXIT.
+003390     PERFORM 5500-CALCULATE-WITHHOLDING THRU 5500-EXIT.
+003400     PERFORM 6000-DISPLAY-SUMMARY THRU 6000-EXIT.
+003410     PERFORM 6100-WRITE-PAYSTUB THRU 6100-EXIT.
+003420     PERFORM 7000-UPDATE-YTD-AND-AUDIT THRU 7000-EXIT.
+003430 3000-EXIT.
+003440     EXIT.
+003450
+003460 3100-GET-EMPLOYEE-ID.
+003470     DISPLAY SPACE.
+003480     DISPLAY "Enter Employee ID: " WITH NO ADVANCING.
+003490     ACCEPT WS-EMPLOYEE-ID.
+003500 3100-EXIT.
+003510     EXIT.
+003520
+003530*----------------------------------------------------------------
+003540* LOOK THE EMPLOYEE UP ON THE MASTER FILE.  IF THE MASTER RECORD
+003550* IS NOT FOUND, RE-PROMPT FOR AN ID RATHER THAN CALCULATE PAY
+003560* AGAINST BLANK NAME/WAGE FIELDS.
+003570*----------------------------------------------------------------
+003580 3200-LOOKUP-EMPLOYEE.
+003590     MOVE "N" TO WS-FOUND-SWITCH.
+003600     PERFORM 3210-READ-MASTER-RECORD
+003610         UNTIL WS-EMPLOYEE-FOUND.
+003620 3200-EXIT.
+003630     EXIT.
+003640
+003650 3210-READ-MASTER-RECORD.
+003660     MOVE WS-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+003670     READ EMPLOYEE-MASTER
+003680         KEY IS EM-EMPLOYEE-ID
+003690         INVALID KEY
+003700             DISPLAY "Employee ID " WS-EMPLOYEE-ID
+003710                 " not found on EMPLOYEE-MASTER."
+003720             DISPLAY "Enter Employee ID: " WITH NO ADVANCING
+003730             ACCEPT WS-EMPLOYEE-ID
+003740         NOT INVALID KEY
+003750             PERFORM 3220-LOAD-EMPLOYEE-FIELDS THRU 3220-EXIT
+003760     END-READ.
+003770
+003780*----------------------------------------------------------------
+003790* COPY THE MATCHED MASTER RECORD INTO THE EMPLOYEE WORK FIELDS -
+003800* SHARED BY BOTH THE INTERACTIVE RE-PROMPT LOOKUP ABOVE AND THE
+003810* BATCH LOOKUP AT 4150-LOOKUP-EMPLOYEE-BATCH.
+003820*----------------------------------------------------------------
+003830 3220-LOAD-EMPLOYEE-FIELDS.
+003840     MOVE "Y" TO WS-FOUND-SWITCH.
+003850     MOVE EM-EMPLOYEE-NAME    TO EMPLOYEE-NAME.
+003860     MOVE EM-EMPLOYEE-TYPE    TO WS-EMPLOYEE-TYPE.
+003870     MOVE EM-HOURLY-WAGE      TO HOURLY-WAGE.
+003880     MOVE EM-SALARY-AMOUNT    TO WS-SALARY-AMOUNT.
+003890     MOVE EM-COMMISSION-RATE  TO WS-COMMISSION-RATE.
+003900     MOVE EM-FEDERAL-TAX-RATE TO WS-FEDERAL-TAX-RATE.
+003910     MOVE EM-STATE-TAX-RATE   TO WS-STATE-TAX-RATE.
+003920     MOVE EM-BENEFITS-AMOUNT  TO WS-BENEFITS-AMOUNT.
+003930 3220-EXIT.
+003940     EXIT.
+003950
+003960*----------------------------------------------------------------
+003970* HOURS WORKED - VALIDATED WITH TEST-NUMVAL, RE-PROMPTED UNTIL
+003980* A NON-NEGATIVE NUMBER IS ENTERED.  SALES STAFF ARE ALSO ASKED
+003990* FOR A SALES AMOUNT SO COMMISSION CAN BE COMPUTED.
+004000*----------------------------------------------------------------
+004010 3300-GET-HOURS-WORKED.
+004020     IF WS-TYPE-COMMISSION
+004030         PERFORM 3320-GET-SALES-AMOUNT THRU 3320-EXIT
+004040     ELSE
+004050         IF NOT WS-TYPE-SALARIED
+004060             MOVE "N" TO WS-VALID-SWITCH
+004070             PERFORM 3310-PROMPT-FOR-HOURS
+004080                 UNTIL WS-ENTRY-IS-VALID
+004090         END-IF
+004100     END-IF.
+004110 3300-EXIT.
+004120     EXIT.
+004130
+004140 3310-PROMPT-FOR-HOURS.
+004150     DISPLAY SPACE.
+004160     DISPLAY "Enter Hours Worked: " WITH NO ADVANCING.
+004170     ACCEPT HOURS-WORKED-TEXT.
+004180     IF FUNCTION TEST-NUMVAL(HOURS-WORKED-TEXT) = ZERO
+004190         AND FUNCTION NUMVAL(HOURS-WORKED-TEXT) >= ZERO
+004200         MOVE FUNCTION NUMVAL(HOURS-WORKED-TEXT) TO HOURS-WORKED
+004210         MOVE "Y" TO WS-VALID-SWITCH
+004220     ELSE
+004230         DISPLAY "Invalid entry - hours must be numeric and "
+004240             "not negative."
+004250     END-IF.
+004260
+004270 3320-GET-SALES-AMOUNT.
+004280     MOVE "N" TO WS-VALID-SWITCH.
+004290     PERFORM 3321-PROMPT-FOR-SALES
+004300         UNTIL WS-ENTRY-IS-VALID.
+004310 3320-EXIT.
+004320     EXIT.
+004330
+004340 3321-PROMPT-FOR-SALES.
+004350     DISPLAY SPACE.
+004360     DISPLAY "Enter Sales Amount: " WITH NO ADVANCING.
+004370     ACCEPT WS-SALES-AMOUNT-TEXT.
+004380     IF FUNCTION TEST-NUMVAL(WS-SALES-AMOUNT-TEXT) = ZERO
+004390         AND FUNCTION NUMVAL(WS-SALES-AMOUNT-TEXT) >= ZERO
+004400         MOVE FUNCTION NUMVAL(WS-SALES-AMOUNT-TEXT)
+004410             TO WS-SALES-AMOUNT
+004420         MOVE "Y" TO WS-VALID-SWITCH
+004430     ELSE
+004440         DISPLAY "Invalid entry - sales amount must be "
+004450             "numeric and not negative."
+004460     END-IF.
+004470
+004480*================================================================
+004490* 4000-BATCH-RUN - PROCESS THE WHOLE EMPLOYEE-TIMECARD-FILE.
+004500*================================================================
+004510 4000-BATCH-RUN.
+004520     PERFORM 4050-CHECK-FOR-CHECKPOINT THRU 4050-EXIT.
+004530
+004540     OPEN INPUT EMPLOYEE-TIMECARD-FILE.
+004550     IF WS-TIMECARD-OK
+004560         MOVE "N" TO WS-EOF-SWITCH
+004570         PERFORM 4200-READ-TIMECARD
+004580
+004590         IF WS-RESUME-BATCH-RUN
+004600             MOVE "Y" TO WS-SKIPPING-SWITCH
+004610             PERFORM 4110-SKIP-COMPLETED-RECORD
+004620                 UNTIL WS-END-OF-TIMECARDS
+004630                 OR NOT WS-STILL-SKIPPING
+004640         END-IF
+004650
+004660         PERFORM 4100-PROCESS-ONE-TIMECARD
+004670             UNTIL WS-END-OF-TIMECARDS
+004680
+004690         CLOSE EMPLOYEE-TIMECARD-FILE
+004700         PERFORM 4900-PRINT-REGISTER-TOTALS THRU 4900-EXIT
+004710         PERFORM 4950-CLEAR-CHECKPOINT THRU 4950-EXIT
+004720     ELSE
+004730         DISPLAY "EMPLOYEE-TIMECARD-FILE could not be opened - "
+004740             "batch run ended."
+004750     END-IF.
+004760 4000-EXIT.
+004770     EXIT.
+004780
+004790*----------------------------------------------------------------
+004800* RESTART SUPPORT - IF A CHECKPOINT FILE EXISTS FROM A PRIOR RUN
+004810* THAT DID NOT FINISH, SKIP RECORDS THROUGH THE LAST EMPLOYEE ID
+004820* THAT WAS SUCCESSFULLY COMPLETED, AND CARRY ITS REGISTER TOTALS
+004830* FORWARD SO 4900-PRINT-REGISTER-TOTALS REPORTS THE WHOLE BATCH,
+004840* NOT JUST THE EMPLOYEES SEEN SINCE THE RESTART.
+004850*----------------------------------------------------------------
+004860 4050-CHECK-FOR-CHECKPOINT.
+004870     MOVE "N" TO WS-RESUME-SWITCH.
+004880     OPEN INPUT CHECKPOINT-FILE.
+004890     IF WS-CHECKPOINT-OK
+004900         READ CHECKPOINT-FILE
+004910             AT END
+004920                 CONTINUE
+004930             NOT AT END
+004940                 IF CP-LAST-EMPLOYEE-ID NOT = SPACES
+004950                     MOVE "Y" TO WS-RESUME-SWITCH
+004960                     MOVE CP-TOTAL-HEADCOUNT TO WS-TOTAL-HEADCOUNT
+004970                     MOVE CP-TOTAL-HOURS     TO WS-TOTAL-HOURS
+004980                     MOVE CP-TOTAL-GROSS-PAY TO WS-TOTAL-GROSS-PAY
+004990                     DISPLAY "Resuming batch after employee "
+005000                         CP-LAST-EMPLOYEE-ID
+005010                 END-IF
+005020         END-READ
+005030         CLOSE CHECKPOINT-FILE
+005040     END-IF.
+005050 4050-EXIT.
+005060     EXIT.
+005070
+005080 4110-SKIP-COMPLETED-RECORD.
+005090     IF TC-EMPLOYEE-ID = CP-LAST-EMPLOYEE-ID
+005100         MOVE "N" TO WS-SKIPPING-SWITCH
+005110         PERFORM 4200-READ-TIMECARD
+005120     ELSE
+005130         PERFORM 4200-READ-TIMECARD
+005140     END-IF.
+005150
+005160 4200-READ-TIMECARD.
+005170     READ EMPLOYEE-TIMECARD-FILE
+005180         AT END
+005190             MOVE "Y" TO WS-EOF-SWITCH
+005200     END-READ.
+005210
+005220*----------------------------------------------------------------
+005230* ONE EMPLOYEE FROM THE TIMECARD FILE - LOOK UP THE MASTER
+005240* RECORD, CALCULATE PAY, PRINT THE STUB, POST YTD/AUDIT, THEN
+005250* CHECKPOINT AND READ THE NEXT TIMECARD.
+005260*----------------------------------------------------------------
+005270 4100-PROCESS-ONE-TIMECARD.
+005280     MOVE TC-EMPLOYEE-ID TO WS-EMPLOYEE-ID.
+005290     PERFORM 4150-LOOKUP-EMPLOYEE-BATCH THRU 4150-EXIT.
+005300
+005310     IF WS-EMPLOYEE-FOUND
+005320         IF WS-TYPE-SALARIED
+005330             MOVE ZERO TO HOURS-WORKED
+005340         ELSE
+005350             IF WS-TYPE-COMMISSION
+005360                 PERFORM 4160-GET-BATCH-SALES-AMOUNT
+005370                     THRU 4160-EXIT
+005380             ELSE
+005390                 PERFORM 4170-GET-BATCH-HOURS-WORKED
+005400                     THRU 4170-EXIT
+005410             END-IF
+005420         END-IF
+005430
+005440         PERFORM 5000-CALCULATE-PAY THRU 5000-EXIT
+005450         PERFORM 5500-CALCULATE-WITHHOLDING THRU 5500-EXIT
+005460         PERFORM 6000-DISPLAY-SUMMARY THRU 6000-EXIT
+005470         PERFORM 6100-WRITE-PAYSTUB THRU 6100-EXIT
+005480         PERFORM 7000-UPDATE-YTD-AND-AUDIT THRU 7000-EXIT
+005490
+005500         ADD 1 TO WS-TOTAL-HEADCOUNT
+005510         ADD WS-REGULAR-HOURS TO WS-TOTAL-HOURS
+005520         ADD WS-OVERTIME-HOURS TO WS-TOTAL-HOURS
+005530         ADD GROSS-PAY TO WS-TOTAL-GROSS-PAY
+005540     END-IF.
+005550
+005560     PERFORM 4800-WRITE-CHECKPOINT THRU 4800-EXIT.
+005570     PERFORM 4200-READ-TIMECARD.
+005580
+005590*----------------------------------------------------------------
+005600* BATCH-MODE MASTER LOOKUP AND FIELD ENTRY - THESE DO NOT LOOP
+005610* ON AN ACCEPT LIKE THE INTERACTIVE PARAGRAPHS IN SECTION 3000,
+005620* SINCE THERE IS NO OPERATOR AT THE TERMINAL TO ANSWER ONE DURING
+005630* AN UNATTENDED BATCH RUN.  A BAD OR MISSING EMPLOYEE ID SIMPLY
+005640* SKIPS THAT TIMECARD - IT IS STILL CHECKPOINTED SO THE BATCH
+005650* MOVES ON TO THE NEXT EMPLOYEE INSTEAD OF HANGING OR LOOPING.
+005660*----------------------------------------------------------------
+005670 4150-LOOKUP-EMPLOYEE-BATCH.
+005680     MOVE "N" TO WS-FOUND-SWITCH.
+005690     MOVE WS-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+005700     READ EMPLOYEE-MASTER
+005710         KEY IS EM-EMPLOYEE-ID
+005720         INVALID KEY
+005730             DISPLAY "Employee ID " WS-EMPLOYEE-ID
+005740                 " not found on EMPLOYEE-MASTER - "
+005750                 "timecard skipped."
+005760         NOT INVALID KEY
+005770             PERFORM 3220-LOAD-EMPLOYEE-FIELDS THRU 3220-EXIT
+005780     END-READ.
+005790 4150-EXIT.
+005800     EXIT.
+005810
+005820 4160-GET-BATCH-SALES-AMOUNT.
+005830     IF FUNCTION TEST-NUMVAL(TC-SALES-AMOUNT-TEXT) = ZERO
+005840         AND FUNCTION NUMVAL(TC-SALES-AMOUNT-TEXT) >= ZERO
+005850         MOVE FUNCTION NUMVAL(TC-SALES-AMOUNT-TEXT)
+005860             TO WS-SALES-AMOUNT
+005870     ELSE
+005880         MOVE ZERO TO WS-SALES-AMOUNT
+005890         DISPLAY "Invalid sales amount on timecard for employee "
+005900             WS-EMPLOYEE-ID " - treated as zero."
+005910     END-IF.
+005920 4160-EXIT.
+005930     EXIT.
+005940
+005950 4170-GET-BATCH-HOURS-WORKED.
+005960     IF FUNCTION TEST-NUMVAL(TC-HOURS-WORKED-TEXT) = ZERO
+005970         AND FUNCTION NUMVAL(TC-HOURS-WORKED-TEXT) >= ZERO
+005980         MOVE FUNCTION NUMVAL(TC-HOURS-WORKED-TEXT)
+005990             TO HOURS-WORKED
+006000     ELSE
+006010         MOVE ZERO TO HOURS-WORKED
+006020         DISPLAY "Invalid hours on timecard for employee "
+006030             WS-EMPLOYEE-ID " - treated as zero hours."
+006040     END-IF.
+006050 4170-EXIT.
+006060     EXIT.
+006070
+006080 4800-WRITE-CHECKPOINT.
+006090     OPEN OUTPUT CHECKPOINT-FILE.
+006100     MOVE WS-EMPLOYEE-ID TO CP-LAST-EMPLOYEE-ID.
+006110     MOVE WS-TOTAL-HEADCOUNT TO CP-TOTAL-HEADCOUNT.
+006120     MOVE WS-TOTAL-HOURS     TO CP-TOTAL-HOURS.
+006130     MOVE WS-TOTAL-GROSS-PAY TO CP-TOTAL-GROSS-PAY.
+006140     MOVE SPACES TO CP-FILLER.
+006150     WRITE CHECKPOINT-LINE.
+006160     CLOSE CHECKPOINT-FILE.
+006170 4800-EXIT.
+006180     EXIT.
+006190
+006200 4900-PRINT-REGISTER-TOTALS.
+006210     MOVE WS-TOTAL-HOURS TO WS-FORMATTED-TOTAL-HOURS.
+006220     MOVE WS-TOTAL-GROSS-PAY TO WS-FORMATTED-TOTAL-GROSS.
+006230
+006240     DISPLAY SPACE.
+006250     DISPLAY "=================================".
+006260     DISPLAY "      PAYROLL REGISTER TOTALS ".
+006270     DISPLAY "=================================".
+006280     DISPLAY "Employees Processed: " WS-TOTAL-HEADCOUNT.
+006290     DISPLAY "Total Hours Worked:  " WS-FORMATTED-TOTAL-HOURS.
+006300     DISPLAY "Total Gross Pay:     " WS-FORMATTED-TOTAL-GROSS.
+006310     DISPLAY "=================================".
+006320 4900-EXIT.
+006330     EXIT.
+006340
+006350 4950-CLEAR-CHECKPOINT.
+006360     OPEN OUTPUT CHECKPOINT-FILE.
+006370     MOVE SPACES TO CHECKPOINT-LINE.
+006380     WRITE CHECKPOINT-LINE.
+006390     CLOSE CHECKPOINT-FILE.
+006400 4950-EXIT.
+006410     EXIT.
+006420
+006430*================================================================
+006440* 5000-CALCULATE-PAY - REGULAR/OVERTIME FOR HOURLY, FLAT AMOUNT
+006450* FOR SALARIED, RATE TIMES SALES FOR COMMISSION.
+006460*================================================================
+006470 5000-CALCULATE-PAY.
+006480     EVALUATE TRUE
+006490         WHEN WS-TYPE-SALARIED
+006500             MOVE WS-SALARY-AMOUNT TO GROSS-PAY
+006510             MOVE ZERO TO WS-REGULAR-PAY WS-OVERTIME-PAY
+006520             MOVE ZERO TO WS-REGULAR-HOURS WS-OVERTIME-HOURS
+006530
+006540         WHEN WS-TYPE-COMMISSION
+006550             COMPUTE GROSS-PAY ROUNDED =
+006560                 WS-SALES-AMOUNT * WS-COMMISSION-RATE
+006570             MOVE ZERO TO WS-REGULAR-PAY WS-OVERTIME-PAY
+006580             MOVE ZERO TO WS-REGULAR-HOURS WS-OVERTIME-HOURS
+006590
+006600         WHEN OTHER
+006610             IF HOURS-WORKED > 40
+006620                 MOVE 40 TO WS-REGULAR-HOURS
+006630                 COMPUTE WS-OVERTIME-HOURS =
+006640                     HOURS-WORKED - 40
+006650             ELSE
+006660                 MOVE HOURS-WORKED TO WS-REGULAR-HOURS
+006670                 MOVE ZERO TO WS-OVERTIME-HOURS
+006680             END-IF
+006690
+006700             COMPUTE WS-REGULAR-PAY ROUNDED =
+006710                 WS-REGULAR-HOURS * HOURLY-WAGE
+006720             COMPUTE WS-OVERTIME-PAY ROUNDED =
+006730                 WS-OVERTIME-HOURS * HOURLY-WAGE * 1.5
+006740             COMPUTE GROSS-PAY =
+006750                 WS-REGULAR-PAY + WS-OVERTIME-PAY
+006760     END-EVALUATE.
+006770 5000-EXIT.
+006780     EXIT.
+006790
+006800*================================================================
+006810* 5500-CALCULATE-WITHHOLDING - FEDERAL/STATE TAX AND BENEFITS
+006820* COME OFF THE EMPLOYEE MASTER RECORD; NET PAY IS WHAT IS LEFT.
+006830*================================================================
+006840 5500-CALCULATE-WITHHOLDING.
+006850     COMPUTE WS-FEDERAL-TAX-AMOUNT ROUNDED =
+006860         GROSS-PAY * WS-FEDERAL-TAX-RATE.
+006870     COMPUTE WS-STATE-TAX-AMOUNT ROUNDED =
+006880         GROSS-PAY * WS-STATE-TAX-RATE.
+006890     COMPUTE WS-TOTAL-DEDUCTIONS =
+006900         WS-FEDERAL-TAX-AMOUNT + WS-STATE-TAX-AMOUNT
+006910         + WS-BENEFITS-AMOUNT.
+006920     COMPUTE NET-PAY = GROSS-PAY - WS-TOTAL-DEDUCTIONS.
+006930 5500-EXIT.
+006940     EXIT.
+006950
+006960*================================================================
+006970* 6000-DISPLAY-SUMMARY - CONSOLE PAYROLL SUMMARY BLOCK.
+006980*================================================================
+006990 6000-DISPLAY-SUMMARY.
+007000     MOVE GROSS-PAY            TO FORMATTED-GROSS-PAY.
+007010     MOVE WS-REGULAR-PAY       TO WS-FORMATTED-REGULAR-PAY.
+007020     MOVE WS-OVERTIME-PAY      TO WS-FORMATTED-OVERTIME-PAY.
+007030     MOVE NET-PAY              TO WS-FORMATTED-NET-PAY.
+007040     MOVE WS-FEDERAL-TAX-AMOUNT TO WS-FORMATTED-FED-TAX.
+007050     MOVE WS-STATE-TAX-AMOUNT  TO WS-FORMATTED-STATE-TAX.
+007060     MOVE WS-BENEFITS-AMOUNT   TO WS-FORMATTED-BENEFITS.
+007070     MOVE WS-SALES-AMOUNT      TO WS-FORMATTED-SALES-AMOUNT.
+007080     MOVE HOURS-WORKED         TO WS-FORMATTED-HOURS-WORKED.
+007090     MOVE HOURLY-WAGE          TO WS-FORMATTED-HOURLY-WAGE.
+007100
+007110     DISPLAY SPACE.
+007120     DISPLAY "=================================".
+007130     DISPLAY "          PAYROLL SUMMARY ".
+007140     DISPLAY "=================================".
+007150     DISPLAY "Employee ID:   " WS-EMPLOYEE-ID.
+007160     DISPLAY "Employee Name: " EMPLOYEE-NAME.
+007170     IF WS-TYPE-COMMISSION
+007180         DISPLAY "Sales Amount:  " WS-FORMATTED-SALES-AMOUNT
+007190     ELSE
+007200         IF NOT WS-TYPE-SALARIED
+007210             DISPLAY "Hours Worked:  " WS-FORMATTED-HOURS-WORKED
+007220             DISPLAY "Hourly Wage:   " WS-FORMATTED-HOURLY-WAGE
+007230         END-IF
+007240     END-IF.
+007250     IF WS-TYPE-HOURLY
+007260         DISPLAY "Regular Pay:   " WS-FORMATTED-REGULAR-PAY
+007270         DISPLAY "Overtime Pay:  " WS-FORMATTED-OVERTIME-PAY
+007280     END-IF.
+007290     DISPLAY "Gross Pay:     " FORMATTED-GROSS-PAY.
+007300     DISPLAY "Federal Tax:   " WS-FORMATTED-FED-TAX.
+007310     DISPLAY "State Tax:     " WS-FORMATTED-STATE-TAX.
+007320     DISPLAY "Benefits:      " WS-FORMATTED-BENEFITS.
+007330     DISPLAY "Net Pay:       " WS-FORMATTED-NET-PAY.
+007340     DISPLAY "=================================".
+007350 6000-EXIT.
+007360     EXIT.
+007370
+007380*================================================================
+007390* 6100-WRITE-PAYSTUB - DURABLE PRINTABLE PAY STUB RECORD.
+007400*================================================================
+007410 6100-WRITE-PAYSTUB.
+007420     WRITE PAYSTUB-LINE FROM WS-DASH-LINE.
+007430     MOVE SPACES TO PAYSTUB-LINE.
+007440     STRING "ACME MANUFACTURING CO. - PAY STUB" DELIMITED BY SIZE
+007450         INTO PAYSTUB-LINE.
+007460     WRITE PAYSTUB-LINE.
+007470
+007480     MOVE SPACES TO PAYSTUB-LINE.
+007490     STRING "Pay Date: " DELIMITED BY SIZE
+007500         WS-CURRENT-MONTH  DELIMITED BY SIZE
+007510         "/" DELIMITED BY SIZE
+007520         WS-CURRENT-DAY    DELIMITED BY SIZE
+007530         "/" DELIMITED BY SIZE
+007540         WS-CURRENT-YEAR   DELIMITED BY SIZE
+007550         INTO PAYSTUB-LINE.
+007560     WRITE PAYSTUB-LINE.
+007570
+007580     WRITE PAYSTUB-LINE FROM WS-DASH-LINE.
+007590
+007600     MOVE SPACES TO PAYSTUB-LINE.
+007610     STRING "Employee ID:   " DELIMITED BY SIZE
+007620         WS-EMPLOYEE-ID DELIMITED BY SIZE
+007630         INTO PAYSTUB-LINE.
+007640     WRITE PAYSTUB-LINE.
+007650
+007660     MOVE SPACES TO PAYSTUB-LINE.
+007670     STRING "Employee Name: " DELIMITED BY SIZE
+007680         EMPLOYEE-NAME DELIMITED BY SIZE
+007690         INTO PAYSTUB-LINE.
+007700     WRITE PAYSTUB-LINE.
+007710
+007720     MOVE HOURS-WORKED    TO WS-FORMATTED-HOURS-WORKED.
+007730     MOVE HOURLY-WAGE     TO WS-FORMATTED-HOURLY-WAGE.
+007740     MOVE WS-SALES-AMOUNT TO WS-FORMATTED-SALES-AMOUNT.
+007750     IF WS-TYPE-HOURLY
+007760         MOVE SPACES TO PAYSTUB-LINE
+007770         STRING "Hours Worked:  " DELIMITED BY SIZE
+007780             WS-FORMATTED-HOURS-WORKED DELIMITED BY SIZE
+007790             INTO PAYSTUB-LINE
+007800         WRITE PAYSTUB-LINE
+007810
+007820         MOVE SPACES TO PAYSTUB-LINE
+007830         STRING "Hourly Wage:   " DELIMITED BY SIZE
+007840             WS-FORMATTED-HOURLY-WAGE DELIMITED BY SIZE
+007850             INTO PAYSTUB-LINE
+007860         WRITE PAYSTUB-LINE
+007870
+007880         MOVE SPACES TO PAYSTUB-LINE
+007890         STRING "Regular Pay:   " DELIMITED BY SIZE
+007900             WS-FORMATTED-REGULAR-PAY DELIMITED BY SIZE
+007910             INTO PAYSTUB-LINE
+007920         WRITE PAYSTUB-LINE
+007930
+007940         MOVE SPACES TO PAYSTUB-LINE
+007950         STRING "Overtime Pay:  " DELIMITED BY SIZE
+007960             WS-FORMATTED-OVERTIME-PAY DELIMITED BY SIZE
+007970             INTO PAYSTUB-LINE
+007980         WRITE PAYSTUB-LINE
+007990     END-IF.
+008000
+008010     IF WS-TYPE-COMMISSION
+008020         MOVE SPACES TO PAYSTUB-LINE
+008030         STRING "Sales Amount:  " DELIMITED BY SIZE
+008040             WS-FORMATTED-SALES-AMOUNT DELIMITED BY SIZE
+008050             INTO PAYSTUB-LINE
+008060         WRITE PAYSTUB-LINE
+008070     END-IF.
+008080
+008090     MOVE SPACES TO PAYSTUB-LINE.
+008100     STRING "Gross Pay:     " DELIMITED BY SIZE
+008110         FORMATTED-GROSS-PAY DELIMITED BY SIZE
+008120         INTO PAYSTUB-LINE.
+008130     WRITE PAYSTUB-LINE.
+008140
+008150     MOVE SPACES TO PAYSTUB-LINE.
+008160     STRING "Federal Tax:   " DELIMITED BY SIZE
+008170         WS-FORMATTED-FED-TAX DELIMITED BY SIZE
+008180         INTO PAYSTUB-LINE.
+008190     WRITE PAYSTUB-LINE.
+008200
+008210     MOVE SPACES TO PAYSTUB-LINE.
+008220     STRING "State Tax:     " DELIMITED BY SIZE
+008230         WS-FORMATTED-STATE-TAX DELIMITED BY SIZE
+008240         INTO PAYSTUB-LINE.
+008250     WRITE PAYSTUB-LINE.
+008260
+008270     MOVE SPACES TO PAYSTUB-LINE.
+008280     STRING "Benefits:      " DELIMITED BY SIZE
+008290         WS-FORMATTED-BENEFITS DELIMITED BY SIZE
+008300         INTO PAYSTUB-LINE.
+008310     WRITE PAYSTUB-LINE.
+008320
+008330     MOVE SPACES TO PAYSTUB-LINE.
+008340     STRING "Net Pay:       " DELIMITED BY SIZE
+008350         WS-FORMATTED-NET-PAY DELIMITED BY SIZE
+008360         INTO PAYSTUB-LINE.
+008370     WRITE PAYSTUB-LINE.
+008380
+008390     WRITE PAYSTUB-LINE FROM WS-DASH-LINE.
+008400     MOVE SPACES TO PAYSTUB-LINE.
+008410     WRITE PAYSTUB-LINE.
+008420 6100-EXIT.
+008430     EXIT.
+008440
+008450*================================================================
+008460* 7000-UPDATE-YTD-AND-AUDIT - ACCUMULATE YEAR-TO-DATE GROSS PAY
+008470* AND WRITE ONE AUDIT LOG LINE FOR THIS EMPLOYEE'S CALCULATION.
+008480*================================================================
+008490 7000-UPDATE-YTD-AND-AUDIT.
+008500     MOVE WS-EMPLOYEE-ID TO YT-EMPLOYEE-ID.
+008510     READ YTD-FILE
+008520         KEY IS YT-EMPLOYEE-ID
+008530         INVALID KEY
+008540             MOVE GROSS-PAY TO YT-YTD-GROSS-PAY
+008550             MOVE WS-EMPLOYEE-ID TO YT-EMPLOYEE-ID
+008560             WRITE YTD-RECORD
+008570         NOT INVALID KEY
+008580             ADD GROSS-PAY TO YT-YTD-GROSS-PAY
+008590             REWRITE YTD-RECORD
+008600     END-READ.
+008610
+008620     MOVE YT-YTD-GROSS-PAY TO WS-YTD-GROSS-PAY.
+008630     MOVE WS-YTD-GROSS-PAY TO WS-FORMATTED-YTD-GROSS.
+008640     DISPLAY "Year-To-Date Gross: " WS-FORMATTED-YTD-GROSS.
+008650
+008660     MOVE SPACES TO AUDIT-LOG-LINE.
+008670     STRING WS-CURRENT-YEAR   DELIMITED BY SIZE
+008680         "-" DELIMITED BY SIZE
+008690         WS-CURRENT-MONTH     DELIMITED BY SIZE
+008700         "-" DELIMITED BY SIZE
+008710         WS-CURRENT-DAY       DELIMITED BY SIZE
+008720         "  " DELIMITED BY SIZE
+008730         WS-EMPLOYEE-ID       DELIMITED BY SIZE
+008740         "  " DELIMITED BY SIZE
+008750         FORMATTED-GROSS-PAY  DELIMITED BY SIZE
+008760         "  " DELIMITED BY SIZE
+008770         WS-RUN-BY            DELIMITED BY SIZE
+008780         INTO AUDIT-LOG-LINE.
+008790     WRITE AUDIT-LOG-LINE.
+008800 7000-EXIT.
+008810     EXIT.
+008820
+008830*================================================================
+008840* 9000-TERMINATE - CLOSE ALL OPEN FILES BEFORE STOP RUN.
+008850*================================================================
+008860 9000-TERMINATE.
+008870     CLOSE EMPLOYEE-MASTER.
+008880     CLOSE YTD-FILE.
+008890     CLOSE AUDIT-LOG-FILE.
+008900     CLOSE PAYSTUB-RPT.
+008910 9000-EXIT.
+008920     EXIT.
